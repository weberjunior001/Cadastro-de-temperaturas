@@ -0,0 +1,496 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorioEstatisticas".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Programa batch de relatorio: le arqTempIndexed.dat em sequencia
+      *>pela chave (aaaaddd), agrupa por ano/mes embutido no dia juliano
+      *>e imprime minimo, maximo e media de temperatura por mes, alem de
+      *>um resumo anual sempre que o ano muda.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to "arqTempIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+           select arqRelatorio assign to "relatorioEstatisticas.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRelatorio.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+           copy TEMPREG.
+
+       fd arqRelatorio.
+       01 fd-linha-relatorio                        pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fs-arqRelatorio                      pic  9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-fim-arqTemp                          pic  x(01) value "N".
+           88  fim-arqTemp                          value "S".
+
+      *>----Decomposição do dia juliano em ano / mes / dia-do-mes
+       77  ws-dia-ano                              pic  9(04).
+       77  ws-dia-juliano                          pic  9(03).
+       77  ws-mes-calc                             pic  9(02).
+       77  ws-dias-acum                            pic  9(03).
+       77  ws-dias-acum-teste                      pic  9(03).
+       77  ws-ano-bissexto                         pic  x(01).
+           88  ano-bissexto                         value "S".
+
+       77  ws-ano-div                              pic  9(04).
+       77  ws-ano-resto-4                          pic  9(04).
+       77  ws-ano-resto-100                        pic  9(04).
+       77  ws-ano-resto-400                        pic  9(04).
+
+       01 ws-tab-dias-mes.
+          05 ws-dias-mes                           pic 9(02) occurs 12 times.
+
+      *>----Controle de quebra mes / ano
+       77  ws-primeiro-registro                    pic  x(01) value "S".
+           88  primeiro-registro                    value "S".
+
+       77  ws-ano-atual                            pic  9(04) value zero.
+       77  ws-mes-atual                            pic  9(02) value zero.
+       77  ws-estacao-atual                        pic  9(02) value zero.
+
+       01 ws-estat-mes.
+          05 ws-mes-qtd                            pic  9(05) value zero.
+          05 ws-mes-min                            pic s9(02)v99.
+          05 ws-mes-max                            pic s9(02)v99.
+          05 ws-mes-soma                           pic s9(07)v99 value zero.
+          05 ws-mes-media                          pic s9(02)v99.
+
+       01 ws-estat-ano.
+          05 ws-ano-qtd                            pic  9(06) value zero.
+          05 ws-ano-min                            pic s9(02)v99.
+          05 ws-ano-max                            pic s9(02)v99.
+          05 ws-ano-soma                           pic s9(09)v99 value zero.
+          05 ws-ano-media                          pic s9(02)v99.
+
+       01 ws-nomes-mes.
+          05 filler                                pic x(09) value "Janeiro  ".
+          05 filler                                pic x(09) value "Fevereiro".
+          05 filler                                pic x(09) value "Marco    ".
+          05 filler                                pic x(09) value "Abril    ".
+          05 filler                                pic x(09) value "Maio     ".
+          05 filler                                pic x(09) value "Junho    ".
+          05 filler                                pic x(09) value "Julho    ".
+          05 filler                                pic x(09) value "Agosto   ".
+          05 filler                                pic x(09) value "Setembro ".
+          05 filler                                pic x(09) value "Outubro  ".
+          05 filler                                pic x(09) value "Novembro ".
+          05 filler                                pic x(09) value "Dezembro ".
+       01 ws-tab-nomes-mes redefines ws-nomes-mes.
+          05 ws-nome-mes                           pic x(09) occurs 12 times.
+
+       01 ws-linha-mes.
+          05 filler                                pic x(06) value "  Mes ".
+          05 ws-lin-mes-ano                        pic  9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-lin-mes-nome                       pic  x(09).
+          05 filler                                pic x(06) value " qtd: ".
+          05 ws-lin-mes-qtd                        pic zzzz9.
+          05 filler                                pic x(08) value "  min: -".
+          05 ws-lin-mes-min                        pic zz9,99.
+          05 filler                                pic x(08) value "  max: -".
+          05 ws-lin-mes-max                        pic zz9,99.
+          05 filler                                pic x(08) value "  med: -".
+          05 ws-lin-mes-media                      pic zz9,99.
+
+       01 ws-linha-ano.
+          05 filler                                pic x(12) value "Resumo ano ".
+          05 ws-lin-ano-ano                        pic  9(04).
+          05 filler                                pic x(06) value " qtd: ".
+          05 ws-lin-ano-qtd                        pic zzzzz9.
+          05 filler                                pic x(08) value "  min: -".
+          05 ws-lin-ano-min                        pic zz9,99.
+          05 filler                                pic x(08) value "  max: -".
+          05 ws-lin-ano-max                        pic zz9,99.
+          05 filler                                pic x(08) value "  med: -".
+          05 ws-lin-ano-media                      pic zz9,99.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processa-relatorio.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp
+           if ws-fs-arqTemp  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRelatorio "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "RELATORIO DE ESTATISTICAS DE TEMPERATURA" to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           move spaces to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - quebra de mes e de ano
+      *>------------------------------------------------------------------------
+       processa-relatorio section.
+
+           perform le-proxima-temp
+
+           perform until fim-arqTemp
+
+               perform determina-mes-ano
+
+               if primeiro-registro then
+                   move fd-estacao to ws-estacao-atual
+                   perform imprime-cabecalho-estacao
+                   perform inicia-grupo-mes
+                   perform inicia-grupo-ano
+                   move "N" to ws-primeiro-registro
+               else
+                   if fd-estacao <> ws-estacao-atual
+                   or ws-mes-calc <> ws-mes-atual
+                   or ws-dia-ano <> ws-ano-atual then
+                       perform imprime-linha-mes
+
+                       if fd-estacao <> ws-estacao-atual
+                       or ws-dia-ano <> ws-ano-atual then
+                           perform imprime-linha-ano
+                           perform inicia-grupo-ano
+                       end-if
+
+                       if fd-estacao <> ws-estacao-atual then
+                           move fd-estacao to ws-estacao-atual
+                           perform imprime-cabecalho-estacao
+                       end-if
+
+                       perform inicia-grupo-mes
+                   end-if
+               end-if
+
+               perform acumula-registro
+
+               perform le-proxima-temp
+
+           end-perform
+
+           if not primeiro-registro then
+               perform imprime-linha-mes
+               perform imprime-linha-ano
+           end-if
+           .
+       processa-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTempIndexed.dat em ordem de chave
+      *>------------------------------------------------------------------------
+       le-proxima-temp section.
+
+           read arqTemp next
+
+           if ws-fs-arqTemp = 10 then
+               move "S" to ws-fim-arqTemp
+           else
+               if ws-fs-arqTemp <> 0 then
+                   move 3                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       le-proxima-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Extrai ano e mes do dia juliano (aaaaddd) do registro corrente
+      *>------------------------------------------------------------------------
+       determina-mes-ano section.
+
+           divide fd-dia by 1000 giving ws-dia-ano
+                                 remainder ws-dia-juliano
+
+           divide ws-dia-ano by 4   giving ws-ano-div remainder ws-ano-resto-4
+           divide ws-dia-ano by 100 giving ws-ano-div remainder ws-ano-resto-100
+           divide ws-dia-ano by 400 giving ws-ano-div remainder ws-ano-resto-400
+
+           move "N" to ws-ano-bissexto
+           if (ws-ano-resto-4 = 0 and ws-ano-resto-100 <> 0)
+           or ws-ano-resto-400 = 0 then
+               move "S" to ws-ano-bissexto
+           end-if
+
+           move 31 to ws-dias-mes(1)
+           if ano-bissexto then
+               move 29 to ws-dias-mes(2)
+           else
+               move 28 to ws-dias-mes(2)
+           end-if
+           move 31 to ws-dias-mes(3)
+           move 30 to ws-dias-mes(4)
+           move 31 to ws-dias-mes(5)
+           move 30 to ws-dias-mes(6)
+           move 31 to ws-dias-mes(7)
+           move 31 to ws-dias-mes(8)
+           move 30 to ws-dias-mes(9)
+           move 31 to ws-dias-mes(10)
+           move 30 to ws-dias-mes(11)
+           move 31 to ws-dias-mes(12)
+
+           move 0 to ws-dias-acum
+           move 1 to ws-mes-calc
+
+           perform varying ws-mes-calc from 1 by 1
+                   until ws-mes-calc > 12
+
+               add ws-dias-mes(ws-mes-calc) to ws-dias-acum
+                                            giving ws-dias-acum-teste
+
+               if ws-dia-juliano <= ws-dias-acum-teste then
+                   exit perform
+               end-if
+
+               move ws-dias-acum-teste to ws-dias-acum
+
+           end-perform
+
+      *> dia juliano alem do ultimo dia acumulado (ex.: extrato oficial
+      *> com dia 366 num ano nao bissexto) nao deve estourar a tabela
+      *> ws-nome-mes de 12 posicoes - trava no ultimo mes em vez de
+      *> deixar ws-mes-calc sair com 13.
+           if ws-mes-calc > 12 then
+               move 12 to ws-mes-calc
+           end-if
+           .
+       determina-mes-ano-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o cabecalho de uma nova estacao no relatorio
+      *>------------------------------------------------------------------------
+       imprime-cabecalho-estacao section.
+
+           move spaces to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+
+           move spaces to fd-linha-relatorio
+           string "Estacao " delimited by size
+                  ws-estacao-atual delimited by size
+                  into fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+
+           move spaces to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           .
+       imprime-cabecalho-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Inicia acumuladores de um novo mes
+      *>------------------------------------------------------------------------
+       inicia-grupo-mes section.
+
+           move ws-dia-ano    to ws-ano-atual
+           move ws-mes-calc   to ws-mes-atual
+
+           move 0             to ws-mes-qtd
+           move 0             to ws-mes-soma
+           move fd-temperatura to ws-mes-min
+           move fd-temperatura to ws-mes-max
+           .
+       inicia-grupo-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Inicia acumuladores de um novo ano
+      *>------------------------------------------------------------------------
+       inicia-grupo-ano section.
+
+           move 0              to ws-ano-qtd
+           move 0              to ws-ano-soma
+           move fd-temperatura to ws-ano-min
+           move fd-temperatura to ws-ano-max
+           .
+       inicia-grupo-ano-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula o registro corrente nas estatisticas de mes e de ano
+      *>------------------------------------------------------------------------
+       acumula-registro section.
+
+           add 1                to ws-mes-qtd
+           add fd-temperatura   to ws-mes-soma
+           if fd-temperatura < ws-mes-min
+               move fd-temperatura to ws-mes-min
+           end-if
+           if fd-temperatura > ws-mes-max
+               move fd-temperatura to ws-mes-max
+           end-if
+
+           add 1                to ws-ano-qtd
+           add fd-temperatura   to ws-ano-soma
+           if fd-temperatura < ws-ano-min
+               move fd-temperatura to ws-ano-min
+           end-if
+           if fd-temperatura > ws-ano-max
+               move fd-temperatura to ws-ano-max
+           end-if
+           .
+       acumula-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime a linha de estatisticas do mes encerrado
+      *>------------------------------------------------------------------------
+       imprime-linha-mes section.
+
+           divide ws-mes-soma by ws-mes-qtd giving ws-mes-media
+
+           move ws-ano-atual            to ws-lin-mes-ano
+           move ws-nome-mes(ws-mes-atual) to ws-lin-mes-nome
+           move ws-mes-qtd               to ws-lin-mes-qtd
+           move ws-mes-min               to ws-lin-mes-min
+           move ws-mes-max               to ws-lin-mes-max
+           move ws-mes-media             to ws-lin-mes-media
+
+           move ws-linha-mes to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           .
+       imprime-linha-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime a linha de resumo do ano encerrado
+      *>------------------------------------------------------------------------
+       imprime-linha-ano section.
+
+           divide ws-ano-soma by ws-ano-qtd giving ws-ano-media
+
+           move ws-ano-atual  to ws-lin-ano-ano
+           move ws-ano-qtd    to ws-lin-ano-qtd
+           move ws-ano-min    to ws-lin-ano-min
+           move ws-ano-max    to ws-lin-ano-max
+           move ws-ano-media  to ws-lin-ano-media
+
+           move ws-linha-ano to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           move spaces to fd-linha-relatorio
+           write fd-linha-relatorio
+           perform confere-fs-arqRelatorio
+           .
+       imprime-linha-ano-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Confere o status apos cada gravação em arqRelatorio, para que
+      *>  um erro de escrita (disco cheio, etc) aborte o batch em vez
+      *>  de deixar o relatorio incompleto sem avisar ninguem.
+      *>------------------------------------------------------------------------
+       confere-fs-arqRelatorio section.
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 4                                         to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqRelatorio "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       confere-fs-arqRelatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 5                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqRelatorio
+
+           display "Relatorio gerado em relatorioEstatisticas.dat"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.

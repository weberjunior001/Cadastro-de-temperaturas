@@ -0,0 +1,372 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "cargaLoteTemp".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Programa batch de carga: le o extrato diario enviado pelo
+      *>fornecedor do sensor (arquivo sequencial) e grava/regrava os
+      *>dias informados em arqTempIndexed.dat. Estacao e dia sao
+      *>validados antes da gravação (faixa de estacao, dia juliano
+      *>bissexto) pois o status de arquivo do WRITE/REWRITE nao cobre
+      *>chave invalida quando o acesso e dinamico; registros com
+      *>estacao/dia fora da faixa sao desviados para um arquivo de
+      *>rejeitos. Um dia que ja existe no indexado e regravado com os
+      *>valores mais recentes do extrato, em vez de rejeitado.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to "arqTempIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+           select arqExtracao assign to "arqTempExtracao.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqExtracao.
+
+           select arqRejeitos assign to "arqTempRejeitos.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRejeitos.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+           copy TEMPREG.
+
+       fd arqExtracao.
+       01 fd-extracao.
+          05 fd-ext-estacao                        pic  9(02).
+          05 fd-ext-dia                            pic  9(07).
+          05 fd-ext-temperatura                    pic s9(02)v99.
+          05 fd-ext-umidade                        pic  9(03).
+          05 fd-ext-precipitacao                   pic  9(03)v9.
+
+       fd arqRejeitos.
+       01 fd-rejeito                                pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fs-arqExtracao                       pic  9(02).
+       77  ws-fs-arqRejeitos                       pic  9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01 ws-linha-rejeito.
+          05 ws-rej-estacao                        pic  9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-rej-dia                            pic  9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-rej-temperatura                    pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-rej-umidade                        pic  9(03).
+          05 filler                                pic x(01) value space.
+          05 ws-rej-precipitacao                   pic  9(03)v9.
+          05 filler                                pic x(01) value space.
+          05 ws-rej-motivo                         pic x(30).
+
+       77  ws-eof-extracao                         pic  x(01) value "N".
+           88  fim-extracao                        value "S".
+
+       77  ws-total-lidos                          pic  9(07) value 0.
+       77  ws-total-gravados                       pic  9(07) value 0.
+       77  ws-total-atualizados                    pic  9(07) value 0.
+       77  ws-total-rejeitados                     pic  9(07) value 0.
+
+      *>----Variaveis para validar estacao/dia do extrato antes de gravar
+       77  ws-flag-extracao-valida                 pic  x(01).
+           88  extracao-valida                     value "S".
+
+       77  ws-ext-dia-divisor                      pic  9(04).
+       77  ws-ext-dia-juliano                      pic  9(03).
+       77  ws-ext-ano-div                          pic  9(04).
+       77  ws-ext-ano-resto-4                      pic  9(04).
+       77  ws-ext-ano-resto-100                    pic  9(04).
+       77  ws-ext-ano-resto-400                    pic  9(04).
+
+       77  ws-ext-ano-bissexto                     pic  x(01).
+           88  ext-ano-bissexto                    value "S".
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processa-lote.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+
+       inicializa section.
+      *> open i-o abre o arquivo indexado para leitura/escrita, e abre
+      *> o extrato de entrada e o arquivo de rejeitos para esta carga
+
+           open i-o arqTemp
+
+           if ws-fs-arqTemp  <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqExtracao
+           if ws-fs-arqExtracao <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arqExtracao                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqExtracao "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqRejeitos
+           if ws-fs-arqRejeitos <> 00 then
+               move 3                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRejeitos                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRejeitos "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le o extrato e posta no indexado
+      *>------------------------------------------------------------------------
+       processa-lote section.
+
+           perform ler-extracao
+
+           perform until fim-extracao
+
+               add 1 to ws-total-lidos
+
+               perform valida-extracao
+
+               if not extracao-valida then
+                   move "estacao ou dia invalidos"     to ws-rej-motivo
+                   perform grava-rejeito
+               else
+                   move fd-ext-estacao        to fd-estacao
+                   move fd-ext-dia            to fd-dia
+                   move fd-ext-temperatura    to fd-temperatura
+                   move fd-ext-umidade        to fd-umidade
+                   move fd-ext-precipitacao   to fd-precipitacao
+
+                   write fd-temp
+
+                   evaluate ws-fs-arqTemp
+                       when 0
+                           add 1 to ws-total-gravados
+
+                       when 22
+                           perform atualiza-existente
+
+                       when other
+                           move 4                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqTemp                        to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqTemp "       to ws-msn-erro-text
+                           perform finaliza-anormal
+                   end-evaluate
+               end-if
+
+               perform ler-extracao
+
+           end-perform
+
+           display "Leitura do extrato: "       ws-total-lidos
+           display "Gravados com sucesso: "     ws-total-gravados
+           display "Atualizados (dia existia): " ws-total-atualizados
+           display "Rejeitados: "               ws-total-rejeitados
+           .
+       processa-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Valida estacao (01 a 03) e dia juliano (1-366, bissexto) do
+      *>  registro lido do extrato. Necessario porque, com acesso
+      *>  dinamico, o WRITE em arqTemp nunca devolve um status de chave
+      *>  invalida para esses casos - teria que ser pego aqui.
+      *>------------------------------------------------------------------------
+       valida-extracao section.
+
+           move "S" to ws-flag-extracao-valida
+
+           if fd-ext-estacao < 1
+           or fd-ext-estacao > 3 then
+               move "N" to ws-flag-extracao-valida
+           end-if
+
+           divide fd-ext-dia by 1000 giving ws-ext-dia-divisor
+                                 remainder ws-ext-dia-juliano
+
+           if ws-ext-dia-juliano < 1
+           or ws-ext-dia-juliano > 366 then
+               move "N" to ws-flag-extracao-valida
+           end-if
+
+           if ws-ext-dia-juliano = 366 then
+               divide ws-ext-dia-divisor by 4   giving ws-ext-ano-div remainder ws-ext-ano-resto-4
+               divide ws-ext-dia-divisor by 100 giving ws-ext-ano-div remainder ws-ext-ano-resto-100
+               divide ws-ext-dia-divisor by 400 giving ws-ext-ano-div remainder ws-ext-ano-resto-400
+
+               move "N" to ws-ext-ano-bissexto
+               if (ws-ext-ano-resto-4 = 0 and ws-ext-ano-resto-100 <> 0)
+               or ws-ext-ano-resto-400 = 0 then
+                   move "S" to ws-ext-ano-bissexto
+               end-if
+
+               if not ext-ano-bissexto then
+                   move "N" to ws-flag-extracao-valida
+               end-if
+           end-if
+           .
+       valida-extracao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  O dia ja existe em arqTemp (status 22 no WRITE) - rele o
+      *>  registro para reposicionar a chave e regrava com os valores
+      *>  mais recentes do extrato, em vez de rejeitar a linha.
+      *>------------------------------------------------------------------------
+       atualiza-existente section.
+
+           read arqTemp key is fd-chave
+
+           if ws-fs-arqTemp = 0 then
+               move fd-ext-temperatura    to fd-temperatura
+               move fd-ext-umidade        to fd-umidade
+               move fd-ext-precipitacao   to fd-precipitacao
+
+               rewrite fd-temp
+
+               if ws-fs-arqTemp = 0 then
+                   add 1 to ws-total-atualizados
+               else
+                   move 8                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                        to ws-msn-erro-cod
+                   move "Erro ao regravar arq. arqTemp "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move 9                                        to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                            to ws-msn-erro-cod
+               move "Erro ao reler arq. arqTemp "            to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       atualiza-existente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro do extrato do fornecedor
+      *>------------------------------------------------------------------------
+       ler-extracao section.
+
+           read arqExtracao
+
+           if ws-fs-arqExtracao = 10 then
+               move "S" to ws-eof-extracao
+           else
+               if ws-fs-arqExtracao <> 0 then
+                   move 5                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqExtracao                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqExtracao "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       ler-extracao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha no arquivo de rejeitos, sem abortar a carga
+      *>------------------------------------------------------------------------
+       grava-rejeito section.
+
+           move fd-ext-estacao        to ws-rej-estacao
+           move fd-ext-dia            to ws-rej-dia
+           move fd-ext-temperatura    to ws-rej-temperatura
+           move fd-ext-umidade        to ws-rej-umidade
+           move fd-ext-precipitacao   to ws-rej-precipitacao
+           move ws-linha-rejeito      to fd-rejeito
+
+           write fd-rejeito
+
+           if ws-fs-arqRejeitos <> 0 then
+               move 7                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRejeitos                      to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqRejeitos "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           add 1 to ws-total-rejeitados
+           .
+       grava-rejeito-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 6                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqExtracao
+           close arqRejeitos
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.

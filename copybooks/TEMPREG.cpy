@@ -0,0 +1,14 @@
+      *>------------------------------------------------------------------------
+      *>  Copybook TEMPREG - layout do registro de arqTempIndexed.dat
+      *>  (estacao + dia + temperatura + umidade + precipitacao).
+      *>  Incluido no FILE SECTION de todo programa que leia ou grave
+      *>  arqTempIndexed.dat, para que a chave composta fique definida
+      *>  em um unico lugar.
+      *>------------------------------------------------------------------------
+       01  fd-temp.
+           05  fd-chave.
+               10  fd-estacao                pic  9(02).
+               10  fd-dia                     pic  9(07).
+           05  fd-temperatura                 pic s9(02)v99.
+           05  fd-umidade                     pic  9(03).
+           05  fd-precipitacao                pic  9(03)v9.

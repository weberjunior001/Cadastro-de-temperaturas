@@ -1,376 +1,868 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "exercicio1".
-       author. "Anderson Weber Junior".
-       installation. "PC".
-       date-written. 29/07/2020.
-       date-compiled. 29/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arqTemp assign to "arqTempIndexed.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is automatic
-           record key is fd-dia
-           file status is ws-fs-arqTemp.
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqTemp.
-       01 fd-temp.
-          05 fd-dia                                pic  9(07).
-          05 fd-temperatura                        pic s9(02)v99.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77  ws-fs-arqTemp                           pic  9(02).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-       01 ws-temp.
-          05 ws-dia                                pic  9(07).
-          05 ws-temperatura                        pic s9(02)v99.
-
-       77 ws-sair                                  pic  x(01).
-          88  fechar-programa                      value "N" "n".
-          88  voltar-tela                          value "V" "v".
-
-       77  ws-menu                                 pic  x(02).
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-
-       inicializa section.
-      *> open i-o abre o arquivo para leitura/escrita
-
-           open i-o arqTemp
-
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-           if ws-fs-arqTemp  <> 00
-           and ws-fs-arqTemp <> 05 then
-               move 1                                to ws-msn-erro-ofsset
-               move ws-fs-arqTemp                    to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until fechar-programa
-
-               move space to ws-sair
-               display "'Ca' cadastrar"
-               display "'Ci' consulta indexada"
-               display "'Cs' consulta sequencial"
-               display "'De' deletar"
-               display "'Al' alterar"
-
-               accept ws-menu
-
-               evaluate ws-menu
-                   when = "Ca"
-                       perform cadastra-temp
-
-                   when = "Ci"
-                       perform consultar-temp
-
-                   when = "Cs"
-                       perform consultar-temp-sequencial-next
-
-                   when = "De"
-                       perform deletar-temp
-
-                    when = "Al"
-                       perform alterar-temp
-
-                   when other
-                       display "opcao invalida"
-               end-evaluate
-
-
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de consulta de temperatura  - lê o arquivo de forma indexada
-      *>------------------------------------------------------------------------
-       consultar-temp section.
-
-
-      *> -------------  Ler dados do arquivo
-               display "informe o dia a ser consultado (aaaaddd):"
-               accept ws-dia
-
-               move ws-dia to fd-dia
-               read arqTemp
-
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-               if  ws-fs-arqTemp <> 0
-               and ws-fs-arqTemp <> 10 then
-                   if ws-fs-arqTemp = 23 then
-                       display "Data informada invalida!"
-                   else
-                       move 2                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqTemp                       to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-               move  fd-temp       to  ws-temp
-
-      *>------------------------------------------------------------------------
-
-               display "dia: "  ws-dia
-
-               display "temperatura: "  ws-temperatura
-
-           .
-       consultar-temp-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
-      *>------------------------------------------------------------------------
-
-       consultar-temp-sequencial-next section.
-
-           perform consultar-temp
-
-           perform until voltar-tela
-
-               read arqTemp next
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-               if  ws-fs-arqTemp <> 0  then
-                  if ws-fs-arqTemp = 10 then
-                      perform consultar-temp-sequencial-prev
-                  else
-                      move 3                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqTemp                       to ws-msn-erro-cod
-                      move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               end-if
-
-               move  fd-temp       to  ws-temp
-
-      *> ------------------------------------------------------------------------
-               display "dia: "  ws-dia
-
-               display "temperatura: "  ws-temperatura
-
-
-               display "Deseja consultar mais um dia? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-
-
-           .
-       consultar-temp-seq-next-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
-      *>------------------------------------------------------------------------
-       consultar-temp-sequencial-prev section.
-
-
-           perform until voltar-tela
-
-               read arqTemp previous
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-               if  ws-fs-arqTemp <> 0  then
-                  if ws-fs-arqTemp = 10 then
-                      perform consultar-temp-sequencial-next
-                  else
-                      move 4                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqTemp                       to ws-msn-erro-cod
-                      move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               end-if
-
-               move  fd-temp       to  ws-temp
-
-      *> ------------------------------------------------------------------------
-               display "dia: "  ws-dia
-
-               display "temperatura: "  ws-temperatura
-
-               display "Deseja consultar mais um dia? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-           .
-       consultar-temp-seq-prev-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de apagamento / Delete
-      *>------------------------------------------------------------------------
-       deletar-temp section.
-
-
-      *> -------------  Apagar dados do registro do arquivo
-               display "informe o dia a ser excluido (aaaaddd):"
-               accept ws-dia
-
-               move ws-dia to fd-dia
-               delete arqTemp
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-               if  ws-fs-arqTemp = 0 then
-                   display "Temperatura do dia " ws-dia " apagada com sucesso!"
-               else
-                   if ws-fs-arqTemp = 23 then
-                       display "Data informada invalida!"
-                   else
-                       move 5                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqTemp                       to ws-msn-erro-cod
-                       move "Erro ao apagar arq. arqTemp "      to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-           .
-       deletar-temp-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de alteração de temperatura
-      *>------------------------------------------------------------------------
-       alterar-temp section.
-
-               perform consultar-temp
-
-      *> -------------  Alterar dados do registro do arquivo ------------------
-               display "Informe uma nova temperatura:"
-               accept ws-temperatura
-
-               move ws-temperatura to fd-temperatura
-               rewrite fd-temp
-      *>conferindo a estabilidade do programa dps de executar a função de arquivo
-               if  ws-fs-arqTemp = 0 then
-                   display "Temperatura do dia " ws-dia " alterada com sucesso!"
-               else
-                   move 6                                   to ws-msn-erro-ofsset
-                   move ws-fs-arqTemp                       to ws-msn-erro-cod
-                   move "Erro ao alterar arq. arqTemp "     to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           .
-       alterar-temp-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de cadastro de temperatura  - escreve no arquivo
-      *>------------------------------------------------------------------------
-       cadastra-temp section.
-
-           perform until voltar-tela
-
-               display "dia: "
-               accept  ws-dia
-
-               display "temperatura: "
-               accept ws-temperatura
-
-      *> -------------  Salvar dados no arquivo------------------------------------
-
-               write fd-temp       from ws-temp
-               if ws-fs-arqTemp <> 0 then
-                   move 7                                   to ws-msn-erro-ofsset
-                   move ws-fs-arqTemp                       to ws-msn-erro-cod
-                   move "Erro ao escrever arq. arqTemp "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-      *> -------------------------------------------------------------------------
-
-               display "Deseja cadastrar mais um dia? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-           .
-       cadastra-temp-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           close arqTemp
-           if ws-fs-arqTemp <> 0 then
-               move 8                                to ws-msn-erro-ofsset
-               move ws-fs-arqTemp                    to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-           Stop run
-           .
-       finaliza-exit.
-           exit.
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exercicio1".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 29/07/2020.
+       date-compiled. 29/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to "arqTempIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+           select arqCSV assign to "exportTemp.csv"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqCSV.
+
+           select arqHistorico assign to "arqTempHistorico.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqHistorico.
+
+           select arqVersoes assign to "arqTempVersoes.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqVersoes.
+
+           select arqCheckpoint assign to "arqTempCheckpoint.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqCheckpoint.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+           copy TEMPREG.
+
+       fd arqCSV.
+       01 fd-linha-csv                              pic x(40).
+
+       fd arqHistorico.
+       01 fd-linha-historico                        pic x(60).
+
+       fd arqVersoes.
+       01 fd-linha-versao                           pic x(60).
+
+       fd arqCheckpoint.
+       01 fd-linha-checkpoint                       pic x(40).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fs-arqCSV                            pic  9(02).
+       77  ws-fs-arqHistorico                      pic  9(02).
+       77  ws-fs-arqVersoes                        pic  9(02).
+       77  ws-fs-arqCheckpoint                     pic  9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01 ws-temp.
+          05 ws-chave.
+             10 ws-estacao                         pic  9(02).
+             10 ws-dia                             pic  9(07).
+          05 ws-temperatura                        pic s9(02)v99.
+          05 ws-umidade                            pic  9(03).
+          05 ws-precipitacao                       pic  9(03)v9.
+
+       77 ws-sair                                  pic  x(01).
+          88  fechar-programa                      value "N" "n".
+          88  voltar-tela                          value "V" "v".
+
+       77  ws-menu                                 pic  x(02).
+
+      *>----Variaveis para validação de dia/temperatura digitados
+       77  ws-dia-divisor                          pic  9(07).
+       77  ws-dia-juliano                          pic  9(03).
+
+       77  ws-ano-div                              pic  9(04).
+       77  ws-ano-resto-4                          pic  9(04).
+       77  ws-ano-resto-100                        pic  9(04).
+       77  ws-ano-resto-400                        pic  9(04).
+
+       77  ws-ano-bissexto                         pic  x(01).
+          88  ano-bissexto                          value "S".
+
+       77  ws-flag-dia                             pic  x(01).
+          88  dia-valido                            value "S".
+
+       77  ws-flag-temperatura                     pic  x(01).
+          88  temperatura-valida                    value "S".
+
+      *>----Variaveis para exportação em CSV
+       77  ws-fim-exportacao                       pic  x(01).
+          88  fim-exportacao                        value "S".
+
+      *>separador ";" evita conflito com a virgula usada como decimal
+       01 ws-linha-csv.
+          05 ws-csv-estacao                        pic 9(02).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-dia                            pic 9(07).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-temp                           pic --9,99.
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-umidade                        pic 9(03).
+          05 filler                                pic x(01) value ";".
+          05 ws-csv-precipitacao                   pic 9(03),9.
+
+      *>----Variaveis para o historico (auditoria) de cadastro/alteração/exclusão
+       01 ws-historico.
+          05 ws-hist-estacao                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-dia                           pic 9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-operacao                      pic x(01).
+              88  hist-op-cadastro                  value "C".
+              88  hist-op-alteracao                 value "A".
+              88  hist-op-exclusao                  value "E".
+          05 filler                                pic x(01) value space.
+          05 ws-hist-temp-antiga                   pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-hist-temp-nova                     pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-hist-umidade-antiga                pic 9(03).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-umidade-nova                  pic 9(03).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-precip-antiga                 pic 9(03)v9.
+          05 filler                                pic x(01) value space.
+          05 ws-hist-precip-nova                   pic 9(03)v9.
+          05 filler                                pic x(01) value space.
+          05 ws-hist-data                          pic 9(08).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-hora                          pic 9(08).
+
+       77  ws-temp-antiga                          pic s9(02)v99.
+       77  ws-umidade-antiga                       pic  9(03).
+       77  ws-precip-antiga                        pic  9(03)v9.
+
+      *>----Variaveis para backup (versionamento) antes de alterar/apagar
+       01 ws-versao.
+          05 ws-ver-estacao                        pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-ver-dia                            pic 9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-ver-temperatura                    pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-ver-umidade                        pic 9(03).
+          05 filler                                pic x(01) value space.
+          05 ws-ver-precipitacao                   pic 9(03)v9.
+          05 filler                                pic x(01) value space.
+          05 ws-ver-sequencia                      pic 9(06).
+          05 filler                                pic x(01) value space.
+          05 ws-ver-data                           pic 9(08).
+          05 filler                                pic x(01) value space.
+          05 ws-ver-hora                           pic 9(08).
+
+       77  ws-seq-versao                           pic 9(06) value 0.
+
+      *>----Variaveis para checkpoint/restart de sessoes longas de cadastro
+       01 ws-checkpoint.
+          05 ws-chk-contador                       pic 9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-estacao                        pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-dia                            pic 9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-data                           pic 9(08).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-hora                           pic 9(08).
+
+       77  ws-sessao-contador                      pic 9(07) value zero.
+
+       77  ws-sessao-cadastro-ativa                pic x(01) value "N".
+           88  sessao-cadastro-ativa                value "S".
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+
+       inicializa section.
+      *> open i-o abre o arquivo para leitura/escrita
+
+           open i-o arqTemp
+
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+           if ws-fs-arqTemp  <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqHistorico
+
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+           if ws-fs-arqHistorico  <> 00
+           and ws-fs-arqHistorico <> 05 then
+               move 11                                     to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqHistorico "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqVersoes
+
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+           if ws-fs-arqVersoes  <> 00
+           and ws-fs-arqVersoes <> 05 then
+               move 14                                     to ws-msn-erro-ofsset
+               move ws-fs-arqVersoes                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqVersoes "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until fechar-programa
+
+               move space to ws-sair
+               display "'Ca' cadastrar"
+               display "'Ci' consulta indexada"
+               display "'Cs' consulta sequencial"
+               display "'De' deletar"
+               display "'Al' alterar"
+               display "'Ex' exportar CSV"
+
+               accept ws-menu
+
+               evaluate ws-menu
+                   when = "Ca"
+                       perform cadastra-temp
+
+                   when = "Ci"
+                       perform consultar-temp
+
+                   when = "Cs"
+                       perform consultar-temp-sequencial-next
+
+                   when = "De"
+                       perform deletar-temp
+
+                    when = "Al"
+                       perform alterar-temp
+
+                   when = "Ex"
+                       perform exportar-csv
+
+                   when other
+                       display "opcao invalida"
+               end-evaluate
+
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de consulta de temperatura  - lê o arquivo de forma indexada
+      *>------------------------------------------------------------------------
+       consultar-temp section.
+
+
+      *> -------------  Ler dados do arquivo
+               display "informe a estacao (01, 02 ou 03):"
+               accept ws-estacao
+
+               display "informe o dia a ser consultado (aaaaddd):"
+               accept ws-dia
+
+               move ws-chave to fd-chave
+               read arqTemp
+
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+               if  ws-fs-arqTemp <> 0
+               and ws-fs-arqTemp <> 10 then
+                   if ws-fs-arqTemp = 23 then
+                       display "Estacao/dia informados invalidos!"
+                   else
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               move  fd-temp       to  ws-temp
+
+      *>------------------------------------------------------------------------
+
+               display "estacao: "  ws-estacao
+
+               display "dia: "  ws-dia
+
+               display "temperatura: "  ws-temperatura
+
+               display "umidade: "  ws-umidade
+
+               display "precipitacao: "  ws-precipitacao
+
+           .
+       consultar-temp-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
+      *>------------------------------------------------------------------------
+
+       consultar-temp-sequencial-next section.
+
+           perform consultar-temp
+
+           perform until voltar-tela
+
+               read arqTemp next
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+               if  ws-fs-arqTemp <> 0  then
+                  if ws-fs-arqTemp = 10 then
+                      perform consultar-temp-sequencial-prev
+                  else
+                      move 3                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqTemp                       to ws-msn-erro-cod
+                      move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+               end-if
+
+               move  fd-temp       to  ws-temp
+
+      *> ------------------------------------------------------------------------
+               display "estacao: "  ws-estacao
+
+               display "dia: "  ws-dia
+
+               display "temperatura: "  ws-temperatura
+
+               display "umidade: "  ws-umidade
+
+               display "precipitacao: "  ws-precipitacao
+
+
+               display "Deseja consultar mais um dia? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+
+           .
+       consultar-temp-seq-next-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
+      *>------------------------------------------------------------------------
+       consultar-temp-sequencial-prev section.
+
+
+           perform until voltar-tela
+
+               read arqTemp previous
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+               if  ws-fs-arqTemp <> 0  then
+                  if ws-fs-arqTemp = 10 then
+                      perform consultar-temp-sequencial-next
+                  else
+                      move 4                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqTemp                       to ws-msn-erro-cod
+                      move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+               end-if
+
+               move  fd-temp       to  ws-temp
+
+      *> ------------------------------------------------------------------------
+               display "estacao: "  ws-estacao
+
+               display "dia: "  ws-dia
+
+               display "temperatura: "  ws-temperatura
+
+               display "umidade: "  ws-umidade
+
+               display "precipitacao: "  ws-precipitacao
+
+               display "Deseja consultar mais um dia? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+           .
+       consultar-temp-seq-prev-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de apagamento / Delete
+      *>------------------------------------------------------------------------
+       deletar-temp section.
+
+
+      *> -------------  Apagar dados do registro do arquivo
+               display "informe a estacao (01, 02 ou 03):"
+               accept ws-estacao
+
+               display "informe o dia a ser excluido (aaaaddd):"
+               accept ws-dia
+
+               move ws-chave to fd-chave
+               read arqTemp
+
+               if ws-fs-arqTemp = 23 then
+                   display "Estacao/dia informados invalidos!"
+               else
+                   if ws-fs-arqTemp <> 0 then
+                       move 12                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move fd-temperatura  to ws-temp-antiga
+                   move fd-umidade      to ws-umidade-antiga
+                   move fd-precipitacao to ws-precip-antiga
+
+                   perform salvar-versao
+
+                   delete arqTemp
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+                   if  ws-fs-arqTemp = 0 then
+                       display "Temperatura do dia " ws-dia " apagada com sucesso!"
+
+                       move ws-estacao        to ws-hist-estacao
+                       move ws-dia            to ws-hist-dia
+                       move "E"                to ws-hist-operacao
+                       move ws-temp-antiga     to ws-hist-temp-antiga
+                       move zero               to ws-hist-temp-nova
+                       move ws-umidade-antiga  to ws-hist-umidade-antiga
+                       move zero               to ws-hist-umidade-nova
+                       move ws-precip-antiga   to ws-hist-precip-antiga
+                       move zero               to ws-hist-precip-nova
+                       perform grava-historico
+                   else
+                       move 5                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                       to ws-msn-erro-cod
+                       move "Erro ao apagar arq. arqTemp "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       deletar-temp-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de alteração de temperatura
+      *>------------------------------------------------------------------------
+       alterar-temp section.
+
+               perform consultar-temp
+
+               if ws-fs-arqTemp = 23 then
+                   continue
+               else
+                   move ws-temperatura  to ws-temp-antiga
+                   move ws-umidade      to ws-umidade-antiga
+                   move ws-precipitacao to ws-precip-antiga
+
+                   perform salvar-versao
+
+      *> -------------  Alterar dados do registro do arquivo ------------------
+                   move "N" to ws-flag-temperatura
+                   perform until temperatura-valida
+                       display "Informe uma nova temperatura:"
+                       accept ws-temperatura
+                       perform valida-temperatura
+                       if not temperatura-valida then
+                           display "Temperatura invalida! Informe um valor entre -60,00 e 60,00."
+                       end-if
+                   end-perform
+
+                   display "Informe uma nova umidade (%):"
+                   accept ws-umidade
+
+                   display "Informe uma nova precipitacao (mm):"
+                   accept ws-precipitacao
+
+                   move ws-temperatura  to fd-temperatura
+                   move ws-umidade      to fd-umidade
+                   move ws-precipitacao to fd-precipitacao
+                   rewrite fd-temp
+      *>conferindo a estabilidade do programa dps de executar a função de arquivo
+                   if  ws-fs-arqTemp = 0 then
+                       display "Temperatura do dia " ws-dia " alterada com sucesso!"
+
+                       move ws-estacao       to ws-hist-estacao
+                       move ws-dia           to ws-hist-dia
+                       move "A"               to ws-hist-operacao
+                       move ws-temp-antiga    to ws-hist-temp-antiga
+                       move ws-temperatura    to ws-hist-temp-nova
+                       move ws-umidade-antiga to ws-hist-umidade-antiga
+                       move ws-umidade        to ws-hist-umidade-nova
+                       move ws-precip-antiga  to ws-hist-precip-antiga
+                       move ws-precipitacao   to ws-hist-precip-nova
+                       perform grava-historico
+                   else
+                       move 6                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                       to ws-msn-erro-cod
+                       move "Erro ao alterar arq. arqTemp "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       alterar-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de cadastro de temperatura  - escreve no arquivo
+      *>------------------------------------------------------------------------
+       cadastra-temp section.
+
+           move zero to ws-sessao-contador
+           move "S"  to ws-sessao-cadastro-ativa
+
+           perform until voltar-tela
+
+               display "estacao: "
+               accept ws-estacao
+
+               move "N" to ws-flag-dia
+               perform until dia-valido
+                   display "dia: "
+                   accept  ws-dia
+                   perform valida-dia
+                   if not dia-valido then
+                       display "Dia invalido! Informe aaaaddd com dia juliano entre 001 e 366."
+                   end-if
+               end-perform
+
+               move "N" to ws-flag-temperatura
+               perform until temperatura-valida
+                   display "temperatura: "
+                   accept ws-temperatura
+                   perform valida-temperatura
+                   if not temperatura-valida then
+                       display "Temperatura invalida! Informe um valor entre -60,00 e 60,00."
+                   end-if
+               end-perform
+
+               display "umidade (%): "
+               accept ws-umidade
+
+               display "precipitacao (mm): "
+               accept ws-precipitacao
+
+      *> -------------  Salvar dados no arquivo------------------------------------
+
+               write fd-temp       from ws-temp
+               if ws-fs-arqTemp <> 0 then
+                   move 7                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                       to ws-msn-erro-cod
+                   move "Erro ao escrever arq. arqTemp "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move ws-estacao      to ws-hist-estacao
+               move ws-dia          to ws-hist-dia
+               move "C"              to ws-hist-operacao
+               move zero             to ws-hist-temp-antiga
+               move ws-temperatura   to ws-hist-temp-nova
+               move zero             to ws-hist-umidade-antiga
+               move ws-umidade       to ws-hist-umidade-nova
+               move zero             to ws-hist-precip-antiga
+               move ws-precipitacao  to ws-hist-precip-nova
+               perform grava-historico
+
+               add 1 to ws-sessao-contador
+               perform grava-checkpoint
+      *> -------------------------------------------------------------------------
+
+               display "Deseja cadastrar mais um dia? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           display "Registros salvos nesta sessao de cadastro: " ws-sessao-contador
+           move "N" to ws-sessao-cadastro-ativa
+           .
+       cadastra-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de exportação  - grava arqTemp inteiro em CSV
+      *>------------------------------------------------------------------------
+       exportar-csv section.
+
+           move zero to fd-chave
+           start arqTemp key is not less than fd-chave
+
+           if ws-fs-arqTemp <> 0 then
+               display "arqTemp vazio, nada a exportar."
+           else
+               open output arqCSV
+               if ws-fs-arqCSV <> 0 then
+                   move 9                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCSV                           to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCSV "           to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move "N" to ws-fim-exportacao
+
+               perform until fim-exportacao
+
+                   read arqTemp next
+
+                   if ws-fs-arqTemp = 10 then
+                       move "S" to ws-fim-exportacao
+                   else
+                       if ws-fs-arqTemp <> 0 then
+                           move 10                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqTemp                       to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           move fd-estacao       to ws-csv-estacao
+                           move fd-dia           to ws-csv-dia
+                           move fd-temperatura   to ws-csv-temp
+                           move fd-umidade       to ws-csv-umidade
+                           move fd-precipitacao  to ws-csv-precipitacao
+                           move ws-linha-csv     to fd-linha-csv
+                           write fd-linha-csv
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqCSV
+               display "Exportacao concluida em exportTemp.csv"
+           end-if
+           .
+       exportar-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha de auditoria em arqTempHistorico.dat. Quem
+      *>  chama ja deixou ws-hist-dia/operacao/temp-antiga/temp-nova
+      *>  preenchidos com os valores da operação que acabou de ocorrer.
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+           accept ws-hist-data from date yyyymmdd
+           accept ws-hist-hora from time
+
+           move ws-historico to fd-linha-historico
+           write fd-linha-historico
+
+           if ws-fs-arqHistorico <> 0 then
+               move 13                                        to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqHistorico "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Copia a imagem atual de fd-temp para arqTempVersoes.dat antes
+      *>  de deletar-temp ou alterar-temp destruirem o valor vigente,
+      *>  para permitir restaurar um registro apagado/alterado por engano.
+      *>------------------------------------------------------------------------
+       salvar-versao section.
+
+           add 1 to ws-seq-versao
+
+           move fd-estacao      to ws-ver-estacao
+           move fd-dia          to ws-ver-dia
+           move fd-temperatura  to ws-ver-temperatura
+           move fd-umidade      to ws-ver-umidade
+           move fd-precipitacao to ws-ver-precipitacao
+           move ws-seq-versao   to ws-ver-sequencia
+           accept ws-ver-data from date yyyymmdd
+           accept ws-ver-hora from time
+
+           move ws-versao to fd-linha-versao
+           write fd-linha-versao
+
+           if ws-fs-arqVersoes <> 0 then
+               move 15                                        to ws-msn-erro-ofsset
+               move ws-fs-arqVersoes                          to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqVersoes "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       salvar-versao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Regrava arqTempCheckpoint.dat com o ultimo dia salvo com
+      *>  sucesso nesta sessao de cadastra-temp, para que uma queda a
+      *>  meio de uma carga longa mostre quanto ja havia sido gravado.
+      *>  Reaberto em output a cada chamada para que sempre contenha
+      *>  so o checkpoint mais recente, nao um historico acumulado.
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           move ws-sessao-contador to ws-chk-contador
+           move ws-estacao          to ws-chk-estacao
+           move ws-dia              to ws-chk-dia
+           accept ws-chk-data from date yyyymmdd
+           accept ws-chk-hora from time
+
+           open output arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 16                                        to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCheckpoint "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-checkpoint to fd-linha-checkpoint
+           write fd-linha-checkpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 17                                        to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                       to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqCheckpoint "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validação do dia digitado (aaaaddd) - dia juliano entre 1 e 366
+      *>------------------------------------------------------------------------
+       valida-dia section.
+
+           move "S" to ws-flag-dia
+
+           divide ws-dia by 1000 giving ws-dia-divisor
+                                 remainder ws-dia-juliano
+
+           if ws-dia-juliano < 1
+           or ws-dia-juliano > 366 then
+               move "N" to ws-flag-dia
+           end-if
+
+           if ws-dia-juliano = 366 then
+               divide ws-dia-divisor by 4   giving ws-ano-div remainder ws-ano-resto-4
+               divide ws-dia-divisor by 100 giving ws-ano-div remainder ws-ano-resto-100
+               divide ws-dia-divisor by 400 giving ws-ano-div remainder ws-ano-resto-400
+
+               move "N" to ws-ano-bissexto
+               if (ws-ano-resto-4 = 0 and ws-ano-resto-100 <> 0)
+               or ws-ano-resto-400 = 0 then
+                   move "S" to ws-ano-bissexto
+               end-if
+
+               if not ano-bissexto then
+                   move "N" to ws-flag-dia
+               end-if
+           end-if
+           .
+       valida-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validação da temperatura digitada - faixa plausivel
+      *>------------------------------------------------------------------------
+       valida-temperatura section.
+
+           move "S" to ws-flag-temperatura
+
+           if ws-temperatura < -60,00
+           or ws-temperatura > 60,00 then
+               move "N" to ws-flag-temperatura
+           end-if
+           .
+       valida-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           if sessao-cadastro-ativa and ws-sessao-contador > 0 then
+               display "Registros salvos nesta sessao de cadastro: " ws-sessao-contador
+           end-if
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 8                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqHistorico
+           close arqVersoes
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.

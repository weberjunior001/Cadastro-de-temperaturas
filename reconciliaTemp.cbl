@@ -0,0 +1,308 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "reconciliaTemp".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Programa batch de reconciliação: casa o extrato oficial do orgao
+      *>meteorologico (arqTempOficial.dat) com arqTempIndexed.dat por
+      *>estacao+dia, via merge de dois arquivos em ordem de chave, e
+      *>imprime um relatorio de divergencias - dias presentes em apenas
+      *>um dos dois arquivos, e dias em que a temperatura diverge alem
+      *>da tolerancia. Pre-requisito: arqTempOficial.dat precisa estar
+      *>ordenado por estacao+dia, do mesmo jeito que arqTempIndexed.dat
+      *>e lido (sequencial pela chave).
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to "arqTempIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+           select arqOficial assign to "arqTempOficial.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqOficial.
+
+           select arqReconciliacao assign to "reconciliacaoTemp.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqReconciliacao.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+           copy TEMPREG.
+
+       fd arqOficial.
+       01 fd-oficial.
+          05 fd-of-chave.
+             10 fd-of-estacao                      pic  9(02).
+             10 fd-of-dia                          pic  9(07).
+          05 fd-of-temperatura                     pic s9(02)v99.
+
+       fd arqReconciliacao.
+       01 fd-linha-reconciliacao                    pic x(100).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fs-arqOficial                        pic  9(02).
+       77  ws-fs-arqReconciliacao                  pic  9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-eof-arqTemp                          pic  x(01) value "N".
+           88  fim-arqTemp                          value "S".
+
+       77  ws-eof-oficial                          pic  x(01) value "N".
+           88  fim-oficial                          value "S".
+
+      *>----Tolerancia maxima aceita entre temperatura digitada e oficial
+       77  ws-tolerancia                           pic s9(02)v99 value 0,50.
+       77  ws-diferenca                            pic s9(02)v99.
+
+       77  ws-total-divergencias                   pic  9(06) value zero.
+
+      *>----Linha de discrepancia impressa em reconciliacaoTemp.dat
+       01 ws-linha-reconciliacao.
+          05 ws-rec-estacao                        pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-rec-dia                            pic 9(07).
+          05 filler                                pic x(01) value space.
+          05 ws-rec-temp-indexado                  pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-rec-temp-oficial                   pic s9(02)v99.
+          05 filler                                pic x(01) value space.
+          05 ws-rec-motivo                         pic x(40).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processa-reconciliacao.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqOficial
+           if ws-fs-arqOficial <> 00 then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arqOficial                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqOficial "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqReconciliacao
+           if ws-fs-arqReconciliacao <> 00 then
+               move 3                                         to ws-msn-erro-ofsset
+               move ws-fs-arqReconciliacao                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqReconciliacao "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "RELATORIO DE RECONCILIACAO x EXTRATO OFICIAL" to fd-linha-reconciliacao
+           write fd-linha-reconciliacao
+           move spaces to fd-linha-reconciliacao
+           write fd-linha-reconciliacao
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - merge de arqTemp x arqOficial pela chave
+      *>------------------------------------------------------------------------
+       processa-reconciliacao section.
+
+           perform ler-arqTemp
+           perform ler-oficial
+
+           perform until fim-arqTemp and fim-oficial
+
+               if fd-chave < fd-of-chave then
+                   move fd-estacao         to ws-rec-estacao
+                   move fd-dia             to ws-rec-dia
+                   move fd-temperatura     to ws-rec-temp-indexado
+                   move zero               to ws-rec-temp-oficial
+                   move "dia presente so em arqTempIndexed.dat"  to ws-rec-motivo
+                   perform grava-discrepancia
+                   perform ler-arqTemp
+
+               else
+                   if fd-of-chave < fd-chave then
+                       move fd-of-estacao        to ws-rec-estacao
+                       move fd-of-dia            to ws-rec-dia
+                       move zero                 to ws-rec-temp-indexado
+                       move fd-of-temperatura    to ws-rec-temp-oficial
+                       move "dia presente so no extrato oficial"  to ws-rec-motivo
+                       perform grava-discrepancia
+                       perform ler-oficial
+
+                   else
+                       compute ws-diferenca = fd-temperatura - fd-of-temperatura
+                       if ws-diferenca < 0 then
+                           compute ws-diferenca = 0 - ws-diferenca
+                       end-if
+
+                       if ws-diferenca > ws-tolerancia then
+                           move fd-estacao         to ws-rec-estacao
+                           move fd-dia             to ws-rec-dia
+                           move fd-temperatura     to ws-rec-temp-indexado
+                           move fd-of-temperatura  to ws-rec-temp-oficial
+                           move "temperaturas divergentes"  to ws-rec-motivo
+                           perform grava-discrepancia
+                       end-if
+
+                       perform ler-arqTemp
+                       perform ler-oficial
+                   end-if
+               end-if
+
+           end-perform
+
+           display "Divergencias encontradas: " ws-total-divergencias
+           .
+       processa-reconciliacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTempIndexed.dat em ordem de chave.
+      *>  No fim do arquivo, leva fd-chave para high-values para que o
+      *>  merge passe a tratar este lado como "sempre maior" que o outro.
+      *>------------------------------------------------------------------------
+       ler-arqTemp section.
+
+           read arqTemp next
+
+           if ws-fs-arqTemp = 10 then
+               move "S"            to ws-eof-arqTemp
+               move high-values    to fd-chave
+           else
+               if ws-fs-arqTemp <> 0 then
+                   move 4                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemp "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       ler-arqTemp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro do extrato oficial. No fim do arquivo,
+      *>  leva fd-of-chave para high-values pelo mesmo motivo acima.
+      *>------------------------------------------------------------------------
+       ler-oficial section.
+
+           read arqOficial
+
+           if ws-fs-arqOficial = 10 then
+               move "S"            to ws-eof-oficial
+               move high-values    to fd-of-chave
+           else
+               if ws-fs-arqOficial <> 0 then
+                   move 5                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqOficial                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqOficial "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       ler-oficial-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha de divergencia em reconciliacaoTemp.dat
+      *>------------------------------------------------------------------------
+       grava-discrepancia section.
+
+           move ws-linha-reconciliacao to fd-linha-reconciliacao
+           write fd-linha-reconciliacao
+
+           if ws-fs-arqReconciliacao <> 0 then
+               move 6                                              to ws-msn-erro-ofsset
+               move ws-fs-arqReconciliacao                         to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqReconciliacao "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           add 1 to ws-total-divergencias
+           .
+       grava-discrepancia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 7                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqOficial
+           close arqReconciliacao
+
+           display "Reconciliacao gerada em reconciliacaoTemp.dat"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
